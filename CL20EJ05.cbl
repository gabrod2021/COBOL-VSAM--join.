@@ -0,0 +1,325 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 09/08/2026
+      * Purpose: CLASE 20 - EJERCICIO 5 - CONCILIACION EMPLEADOS /
+      *          DATOS EXTRA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20EJ05.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-EMPLEADOS
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO.
+
+       SELECT ENT-DATOS-EXTRA
+           ASSIGN TO '../DATOS-EXTRA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-DATOS-EXTRA
+           RECORD KEY IS ENT-EXT-ID-EMPLEADO.
+
+       SELECT SAL-RECON
+           ASSIGN TO '../RECONCILIACION.LST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECON.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+           COPY EMPLREG.
+
+       FD ENT-DATOS-EXTRA.
+           COPY DEXTREG.
+
+       FD SAL-RECON.
+       01 SAL-RECON-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-FILE-OK            VALUE '00'.
+             88 FS-EMPLEADOS-FILE-EOF           VALUE '10'.
+             88 FS-EMPLEADOS-FILE-NFD           VALUE '35'.
+             88 FS-EMPLEADOS-CLAVE-NFD          VALUE '23'.
+          05 FS-DATOS-EXTRA                 PIC X(2).
+             88 FS-DATOS-EXTRA-FILE-OK          VALUE '00'.
+             88 FS-DATOS-EXTRA-FILE-EOF         VALUE '10'.
+             88 FS-DATOS-EXTRA-FILE-NFD         VALUE '35'.
+             88 FS-DATOS-EXTRA-CLAVE-NFD        VALUE '23'.
+          05 FS-RECON                       PIC X(2).
+             88 FS-RECON-FILE-OK                VALUE '00'.
+             88 FS-RECON-FILE-NFD               VALUE '35'.
+
+       77 WS-CONT-EMP-SIN-EXTRA             PIC 9(04) VALUE 0.
+       77 WS-CONT-EXT-SIN-EMP               PIC 9(04) VALUE 0.
+
+       77 WS-SW-EMP-FIN                     PIC X(01) VALUE 'N'.
+          88 WS-EMP-FIN                          VALUE 'S'.
+
+       77 WS-SW-EXT-FIN                     PIC X(01) VALUE 'N'.
+          88 WS-EXT-FIN                           VALUE 'S'.
+
+       01 RCN-TITULO-1.
+          05 FILLER                    PIC X(50)
+             VALUE 'EMPLEADOS SIN REGISTRO EN DATOS-EXTRA'.
+
+       01 RCN-TITULO-2.
+          05 FILLER                    PIC X(50)
+             VALUE 'DATOS-EXTRA SIN EMPLEADO EN EMPLEADOS'.
+
+       01 RCN-DETALLE-EMP.
+          05 FILLER                    PIC X(04) VALUE SPACES.
+          05 RCN-DET-ID                PIC 9(08).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 RCN-DET-APELLIDO          PIC X(25).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 RCN-DET-NOMBRE            PIC X(25).
+
+       01 RCN-DETALLE-EXT.
+          05 FILLER                    PIC X(04) VALUE SPACES.
+          05 RCN-DET-EXT-ID            PIC 9(08).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 RCN-DET-EXT-TIPO-DOC      PIC X(03).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 RCN-DET-EXT-NRO-DOC       PIC X(08).
+
+       01 RCN-CONTADOR.
+          05 FILLER                    PIC X(40) VALUE SPACES.
+          05 RCN-CONT-TITULO           PIC X(35).
+          05 RCN-CONT-VALOR            PIC ZZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-EMPLEADOS-FILE-OK AND FS-DATOS-EXTRA-FILE-OK AND
+              FS-RECON-FILE-OK
+
+               PERFORM 2000-CONCILIAR-EMPLEADOS
+                  THRU 2000-CONCILIAR-EMPLEADOS-FIN
+
+               PERFORM 2500-CONCILIAR-DATOS-EXTRA
+                  THRU 2500-CONCILIAR-DATOS-EXTRA-FIN
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           IF NOT FS-EMPLEADOS-FILE-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+               DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-IF.
+
+           OPEN INPUT ENT-DATOS-EXTRA.
+
+           IF NOT FS-DATOS-EXTRA-FILE-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DATOS-EXTRA'
+               DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+           END-IF.
+
+           OPEN OUTPUT SAL-RECON.
+
+           IF NOT FS-RECON-FILE-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECONCILIACION'
+               DISPLAY 'FILE STATUS: ' FS-RECON
+           END-IF.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-CONCILIAR-EMPLEADOS.
+
+           WRITE SAL-RECON-LINEA         FROM RCN-TITULO-1.
+           WRITE SAL-RECON-LINEA         FROM SPACES.
+
+           PERFORM 2010-LEER-SIG-EMPLEADO
+              THRU 2010-LEER-SIG-EMPLEADO-FIN.
+
+           PERFORM 2020-VERIFICAR-EMPLEADO
+              THRU 2020-VERIFICAR-EMPLEADO-FIN
+              UNTIL WS-EMP-FIN.
+
+           WRITE SAL-RECON-LINEA         FROM SPACES.
+
+       2000-CONCILIAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2010-LEER-SIG-EMPLEADO.
+
+           READ ENT-EMPLEADOS NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    CONTINUE
+               WHEN FS-EMPLEADOS-FILE-EOF
+                    MOVE 'S'                TO WS-SW-EMP-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                    MOVE 'S'                TO WS-SW-EMP-FIN
+           END-EVALUATE.
+
+       2010-LEER-SIG-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2020-VERIFICAR-EMPLEADO.
+
+           MOVE ENT-EMP-ID-EMPLEADO         TO ENT-EXT-ID-EMPLEADO.
+           READ ENT-DATOS-EXTRA KEY IS ENT-EXT-ID-EMPLEADO.
+
+           IF FS-DATOS-EXTRA-CLAVE-NFD
+
+               MOVE SPACES                  TO RCN-DETALLE-EMP
+               MOVE ENT-EMP-ID-EMPLEADO      TO RCN-DET-ID
+               MOVE ENT-EMP-APELLIDO         TO RCN-DET-APELLIDO
+               MOVE ENT-EMP-NOMBRE           TO RCN-DET-NOMBRE
+
+               WRITE SAL-RECON-LINEA        FROM RCN-DETALLE-EMP
+
+               ADD 1                         TO WS-CONT-EMP-SIN-EXTRA
+
+           END-IF.
+
+           PERFORM 2010-LEER-SIG-EMPLEADO
+              THRU 2010-LEER-SIG-EMPLEADO-FIN.
+
+       2020-VERIFICAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-CONCILIAR-DATOS-EXTRA.
+
+           PERFORM 2505-REABRIR-DATOS-EXTRA
+              THRU 2505-REABRIR-DATOS-EXTRA-FIN.
+
+           WRITE SAL-RECON-LINEA         FROM RCN-TITULO-2.
+           WRITE SAL-RECON-LINEA         FROM SPACES.
+
+           PERFORM 2510-LEER-SIG-DATO-EXTRA
+              THRU 2510-LEER-SIG-DATO-EXTRA-FIN.
+
+           PERFORM 2520-VERIFICAR-DATO-EXTRA
+              THRU 2520-VERIFICAR-DATO-EXTRA-FIN
+              UNTIL WS-EXT-FIN.
+
+           WRITE SAL-RECON-LINEA         FROM SPACES.
+
+       2500-CONCILIAR-DATOS-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2505-REABRIR-DATOS-EXTRA.
+
+           CLOSE ENT-DATOS-EXTRA.
+           OPEN INPUT ENT-DATOS-EXTRA.
+
+           IF NOT FS-DATOS-EXTRA-FILE-OK
+               DISPLAY 'ERROR AL REPOSICIONAR EL ARCHIVO DE DATOS-EXTRA'
+               DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+           END-IF.
+
+       2505-REABRIR-DATOS-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2510-LEER-SIG-DATO-EXTRA.
+
+           READ ENT-DATOS-EXTRA NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN FS-DATOS-EXTRA-FILE-OK
+                    CONTINUE
+               WHEN FS-DATOS-EXTRA-FILE-EOF
+                    MOVE 'S'                TO WS-SW-EXT-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE DATOS-EXTRA'
+                    DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+                    MOVE 'S'                TO WS-SW-EXT-FIN
+           END-EVALUATE.
+
+       2510-LEER-SIG-DATO-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2520-VERIFICAR-DATO-EXTRA.
+
+           MOVE ENT-EXT-ID-EMPLEADO         TO ENT-EMP-ID-EMPLEADO.
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           IF FS-EMPLEADOS-CLAVE-NFD
+
+               MOVE SPACES                  TO RCN-DETALLE-EXT
+               MOVE ENT-EXT-ID-EMPLEADO      TO RCN-DET-EXT-ID
+               MOVE ENT-EXT-TIPO-DOC         TO RCN-DET-EXT-TIPO-DOC
+               MOVE ENT-EXT-NRO-DOC          TO RCN-DET-EXT-NRO-DOC
+
+               WRITE SAL-RECON-LINEA        FROM RCN-DETALLE-EXT
+
+               ADD 1                         TO WS-CONT-EXT-SIN-EMP
+
+           END-IF.
+
+           PERFORM 2510-LEER-SIG-DATO-EXTRA
+              THRU 2510-LEER-SIG-DATO-EXTRA-FIN.
+
+       2520-VERIFICAR-DATO-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           IF FS-RECON-FILE-OK
+
+               MOVE SPACES                  TO RCN-CONTADOR
+               MOVE 'TOTAL EMPLEADOS SIN DATOS EXTRA  :'
+                                             TO RCN-CONT-TITULO
+               MOVE WS-CONT-EMP-SIN-EXTRA    TO RCN-CONT-VALOR
+               WRITE SAL-RECON-LINEA        FROM RCN-CONTADOR
+
+               MOVE SPACES                  TO RCN-CONTADOR
+               MOVE 'TOTAL DATOS EXTRA SIN EMPLEADO   :'
+                                             TO RCN-CONT-TITULO
+               MOVE WS-CONT-EXT-SIN-EMP      TO RCN-CONT-VALOR
+               WRITE SAL-RECON-LINEA        FROM RCN-CONTADOR
+
+               CLOSE SAL-RECON
+
+           END-IF.
+
+           CLOSE ENT-EMPLEADOS
+                 ENT-DATOS-EXTRA.
+
+           DISPLAY " ".
+           DISPLAY "--------- RESUMEN DE CONCILIACION ---------".
+           DISPLAY " EMPLEADOS SIN DATOS EXTRA: " WS-CONT-EMP-SIN-EXTRA.
+           DISPLAY " DATOS EXTRA SIN EMPLEADO  : " WS-CONT-EXT-SIN-EMP.
+           DISPLAY "--------------------------------------------".
+           DISPLAY " ".
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20EJ05.
