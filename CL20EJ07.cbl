@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 09/08/2026
+      * Purpose: CLASE 20 - EJERCICIO 7 - EXTRACCION CSV DE SAL-JOIN
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20EJ07.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT SAL-JOIN
+           ASSIGN TO '../SAL-JOIN.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SAL-JOIN
+           RECORD KEY IS SAL-EMP-ID-EMPLEADO.
+
+       SELECT SAL-CSV
+           ASSIGN TO '../SAL-JOIN.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD SAL-JOIN.
+           COPY SALJREG.
+
+       FD SAL-CSV.
+       01 CSV-LINEA                         PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-SAL-JOIN                PIC X(2).
+             88 FS-SAL-FILE-OK            VALUE '00'.
+             88 FS-SAL-FILE-EOF           VALUE '10'.
+             88 FS-SAL-FILE-NFD           VALUE '35'.
+          05 FS-CSV                     PIC X(2).
+             88 FS-CSV-FILE-OK             VALUE '00'.
+
+       77 WS-CSV-LINEA                      PIC X(150).
+       77 WS-PUNTERO                        PIC 9(03).
+       77 WS-CONT-REG-CSV                   PIC 9(04) VALUE 0.
+
+       77 WS-SW-SAL-FIN                     PIC X(01) VALUE 'N'.
+          88 WS-SAL-FIN                          VALUE 'S'.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-SAL-FILE-OK AND FS-CSV-FILE-OK
+
+               PERFORM 2000-PROCESAR-ARCHIVO
+                  THRU 2000-PROCESAR-ARCHIVO-FIN
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           OPEN INPUT SAL-JOIN.
+
+           EVALUATE TRUE
+               WHEN FS-SAL-FILE-OK
+                    CONTINUE
+               WHEN FS-SAL-FILE-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO RESULTADO'
+                    DISPLAY 'FILE STATUS: ' FS-SAL-JOIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO RESULTADO'
+                    DISPLAY 'FILE STATUS: ' FS-SAL-JOIN
+           END-EVALUATE.
+
+           OPEN OUTPUT SAL-CSV.
+
+           IF NOT FS-CSV-FILE-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO CSV'
+               DISPLAY 'FILE STATUS: ' FS-CSV
+           END-IF.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-ARCHIVO.
+
+           PERFORM 2010-LEER-SIG-SAL-JOIN
+              THRU 2010-LEER-SIG-SAL-JOIN-FIN.
+
+           PERFORM 2020-ESCRIBIR-LINEA-CSV
+              THRU 2020-ESCRIBIR-LINEA-CSV-FIN
+              UNTIL WS-SAL-FIN.
+
+       2000-PROCESAR-ARCHIVO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2010-LEER-SIG-SAL-JOIN.
+
+           READ SAL-JOIN.
+
+           EVALUATE TRUE
+               WHEN FS-SAL-FILE-OK
+                    CONTINUE
+               WHEN FS-SAL-FILE-EOF
+                    MOVE 'S'                TO WS-SW-SAL-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO RESULTADO'
+                    DISPLAY 'FILE STATUS: ' FS-SAL-JOIN
+                    MOVE 'S'                TO WS-SW-SAL-FIN
+           END-EVALUATE.
+
+       2010-LEER-SIG-SAL-JOIN-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2020-ESCRIBIR-LINEA-CSV.
+
+           MOVE SPACES                      TO WS-CSV-LINEA.
+           MOVE 1                            TO WS-PUNTERO.
+
+           STRING SAL-EMP-ID-EMPLEADO         DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(SAL-EMP-APELLIDO)
+                                               DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(SAL-EMP-NOMBRE)
+                                               DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(SAL-EMP-DIRECCION)
+                                               DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  SAL-EMP-COD-POSTAL          DELIMITED BY SIZE
+                  INTO WS-CSV-LINEA
+                  WITH POINTER WS-PUNTERO
+           END-STRING.
+
+           WRITE CSV-LINEA FROM WS-CSV-LINEA(1:WS-PUNTERO - 1).
+
+           IF FS-CSV-FILE-OK
+               ADD 1                        TO WS-CONT-REG-CSV
+           ELSE
+               DISPLAY 'ERROR AL ESCRIBIR EL ARCHIVO CSV'
+               DISPLAY 'FILE STATUS: ' FS-CSV
+           END-IF.
+
+           PERFORM 2010-LEER-SIG-SAL-JOIN
+              THRU 2010-LEER-SIG-SAL-JOIN-FIN.
+
+       2020-ESCRIBIR-LINEA-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           CLOSE SAL-JOIN
+                 SAL-CSV.
+
+           DISPLAY " ".
+           DISPLAY "REGISTROS EXPORTADOS AL CSV: " WS-CONT-REG-CSV.
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20EJ07.
