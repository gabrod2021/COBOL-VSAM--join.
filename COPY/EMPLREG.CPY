@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * Copybook: EMPLREG
+      * Purpose : Record layout for ENT-EMPLEADOS.VSAM, shared by the
+      *           programs that read or maintain the employee master.
+      *----------------------------------------------------------------*
+       01 ENT-EMPLEADOS-REG.
+          05 ENT-EMP-ID-EMPLEADO            PIC 9(08).
+          05 ENT-EMP-APELLIDO               PIC X(25).
+          05 ENT-EMP-NOMBRE                 PIC X(25).
+          05 ENT-EMP-ESTADO                 PIC X(01).
+             88 ENT-EMP-ACTIVO                  VALUE 'A'.
+             88 ENT-EMP-BAJA                    VALUE 'B'.
+          05 ENT-EMP-DIRECCION              PIC X(50).
+          05 ENT-EMP-COD-POSTAL             PIC 9(04).
