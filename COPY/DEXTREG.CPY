@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * Copybook: DEXTREG
+      * Purpose : Record layout for ENT-DATOS-EXTRA.VSAM, shared by the
+      *           programs that read or maintain document/phone data.
+      *----------------------------------------------------------------*
+       01 ENT-DATOS-EXTRA-REG.
+          05 ENT-EXT-ID-EMPLEADO            PIC 9(08).
+          05 ENT-EXT-TIPO-DOC               PIC X(03).
+             88 ENT-EXT-TIPO-DOC-VALIDO         VALUE 'DNI' 'LE ' 'LC '
+                                                       'CI ' 'PAS'.
+          05 ENT-EXT-NRO-DOC                PIC X(08).
+          05 ENT-EXT-TELEFONO               PIC X(09).
