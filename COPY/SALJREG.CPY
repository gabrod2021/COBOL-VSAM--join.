@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * Copybook: SALJREG
+      * Purpose : Record layout for SAL-JOIN.VSAM, shared by the
+      *           programs that write or read the joined output.
+      *----------------------------------------------------------------*
+       01 SAL-JOIN-REG.
+          05 SAL-EMP-ID-EMPLEADO            PIC 9(08).
+          05 SAL-EMP-APELLIDO               PIC X(25).
+          05 SAL-EMP-NOMBRE                 PIC X(25).
+          05 SAL-EMP-ESTADO                 PIC X(01).
+          05 SAL-EMP-DIRECCION              PIC X(50).
+          05 SAL-EMP-COD-POSTAL             PIC 9(04).
+          05 SAL-EXT-TIPO-DOC               PIC X(03).
+          05 SAL-EXT-NRO-DOC                PIC X(08).
+          05 SAL-EXT-TELEFONO               PIC X(09).
