@@ -0,0 +1,347 @@
+      ******************************************************************
+      * Author: EMILIANO TOMASI
+      * Date: 09/08/2026
+      * Purpose: CLASE 20 - EJERCICIO 6 - MANTENIMIENTO DE EMPLEADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL20EJ06.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-EMPLEADOS
+           RECORD KEY IS ENT-EMP-ID-EMPLEADO.
+
+       SELECT ENT-DATOS-EXTRA
+           ASSIGN TO '../DATOS-EXTRA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-DATOS-EXTRA
+           RECORD KEY IS ENT-EXT-ID-EMPLEADO.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+           COPY EMPLREG.
+
+       FD ENT-DATOS-EXTRA.
+           COPY DEXTREG.
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-FILE-OK            VALUE '00'.
+             88 FS-EMPLEADOS-FILE-NFD           VALUE '35'.
+             88 FS-EMPLEADOS-CLAVE-NFD          VALUE '23'.
+          05 FS-DATOS-EXTRA                 PIC X(2).
+             88 FS-DATOS-EXTRA-FILE-OK          VALUE '00'.
+             88 FS-DATOS-EXTRA-FILE-NFD         VALUE '35'.
+             88 FS-DATOS-EXTRA-CLAVE-NFD        VALUE '23'.
+
+       77 WS-OPCION                         PIC 9(01).
+       77 WS-ID-EMPLEADO                    PIC 9(08).
+       77 WS-SW-SALIR                       PIC X(01) VALUE 'N'.
+          88 WS-FIN-MENU                        VALUE 'S'.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-EMPLEADOS-FILE-OK AND FS-DATOS-EXTRA-FILE-OK
+
+               PERFORM 2000-MENU-PRINCIPAL
+                  THRU 2000-MENU-PRINCIPAL-FIN
+                  UNTIL WS-FIN-MENU
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           OPEN I-O ENT-EMPLEADOS.
+
+           IF NOT FS-EMPLEADOS-FILE-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+               DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-IF.
+
+           OPEN I-O ENT-DATOS-EXTRA.
+
+           IF NOT FS-DATOS-EXTRA-FILE-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DATOS-EXTRA'
+               DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+           END-IF.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-MENU-PRINCIPAL.
+
+           DISPLAY " ".
+           DISPLAY "----------- MANTENIMIENTO DE EMPLEADOS -----------".
+           DISPLAY " 1 - ALTA DE EMPLEADO".
+           DISPLAY " 2 - MODIFICAR DIRECCION / COD. POSTAL".
+           DISPLAY " 3 - BAJA DE EMPLEADO".
+           DISPLAY " 4 - ALTA DE DATOS EXTRA".
+           DISPLAY " 5 - MODIFICAR DATOS EXTRA".
+           DISPLAY " 9 - SALIR".
+           DISPLAY "OPCION:".
+           ACCEPT WS-OPCION.
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                    PERFORM 2100-ALTA-EMPLEADO
+                       THRU 2100-ALTA-EMPLEADO-FIN
+               WHEN 2
+                    PERFORM 2200-MODIFICAR-EMPLEADO
+                       THRU 2200-MODIFICAR-EMPLEADO-FIN
+               WHEN 3
+                    PERFORM 2300-BAJA-EMPLEADO
+                       THRU 2300-BAJA-EMPLEADO-FIN
+               WHEN 4
+                    PERFORM 2400-ALTA-DATOS-EXTRA
+                       THRU 2400-ALTA-DATOS-EXTRA-FIN
+               WHEN 5
+                    PERFORM 2450-MODIFICAR-DATOS-EXTRA
+                       THRU 2450-MODIFICAR-DATOS-EXTRA-FIN
+               WHEN 9
+                    MOVE 'S'                 TO WS-SW-SALIR
+               WHEN OTHER
+                    DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       2000-MENU-PRINCIPAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-ALTA-EMPLEADO.
+
+           DISPLAY 'INGRESE ID-EMPLEADO:'.
+           ACCEPT ENT-EMP-ID-EMPLEADO.
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                   DISPLAY 'ERROR: EL ID-EMPLEADO YA EXISTE'
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                   DISPLAY 'INGRESE APELLIDO:'
+                   ACCEPT ENT-EMP-APELLIDO
+                   DISPLAY 'INGRESE NOMBRE:'
+                   ACCEPT ENT-EMP-NOMBRE
+                   DISPLAY 'INGRESE DIRECCION:'
+                   ACCEPT ENT-EMP-DIRECCION
+                   DISPLAY 'INGRESE COD. POSTAL:'
+                   ACCEPT ENT-EMP-COD-POSTAL
+                   MOVE 'A'                 TO ENT-EMP-ESTADO
+
+                   WRITE ENT-EMPLEADOS-REG
+
+                   IF FS-EMPLEADOS-FILE-OK
+                       DISPLAY 'EMPLEADO DADO DE ALTA CORRECTAMENTE'
+                   ELSE
+                       DISPLAY 'ERROR AL GRABAR EL EMPLEADO'
+                       DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'ERROR AL VERIFICAR EXISTENCIA DEL EMPLEADO'
+                   DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2100-ALTA-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-MODIFICAR-EMPLEADO.
+
+           DISPLAY 'INGRESE ID-EMPLEADO:'.
+           ACCEPT ENT-EMP-ID-EMPLEADO.
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                   DISPLAY 'INGRESE NUEVA DIRECCION:'
+                   ACCEPT ENT-EMP-DIRECCION
+                   DISPLAY 'INGRESE NUEVO COD. POSTAL:'
+                   ACCEPT ENT-EMP-COD-POSTAL
+
+                   REWRITE ENT-EMPLEADOS-REG
+
+                   IF FS-EMPLEADOS-FILE-OK
+                       DISPLAY 'EMPLEADO ACTUALIZADO CORRECTAMENTE'
+                   ELSE
+                       DISPLAY 'ERROR AL ACTUALIZAR EL EMPLEADO'
+                       DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                   END-IF
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                   DISPLAY 'ERROR: EL ID-EMPLEADO NO EXISTE'
+               WHEN OTHER
+                   DISPLAY 'ERROR AL VERIFICAR EXISTENCIA DEL EMPLEADO'
+                   DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2200-MODIFICAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-BAJA-EMPLEADO.
+
+           DISPLAY 'INGRESE ID-EMPLEADO:'.
+           ACCEPT ENT-EMP-ID-EMPLEADO.
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+
+                   IF ENT-EMP-BAJA
+                       DISPLAY 'EL EMPLEADO YA SE ENCUENTRA DE BAJA'
+                   ELSE
+                       MOVE 'B'             TO ENT-EMP-ESTADO
+
+                       REWRITE ENT-EMPLEADOS-REG
+
+                       IF FS-EMPLEADOS-FILE-OK
+                           DISPLAY 'EMPLEADO DADO DE BAJA CORRECTAMENTE'
+                       ELSE
+                           DISPLAY 'ERROR AL DAR DE BAJA AL EMPLEADO'
+                           DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                       END-IF
+                   END-IF
+
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                   DISPLAY 'ERROR: EL ID-EMPLEADO NO EXISTE'
+               WHEN OTHER
+                   DISPLAY 'ERROR AL VERIFICAR EXISTENCIA DEL EMPLEADO'
+                   DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2300-BAJA-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-ALTA-DATOS-EXTRA.
+
+           DISPLAY 'INGRESE ID-EMPLEADO:'.
+           ACCEPT WS-ID-EMPLEADO.
+           MOVE WS-ID-EMPLEADO              TO ENT-EMP-ID-EMPLEADO.
+           READ ENT-EMPLEADOS KEY IS ENT-EMP-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                   MOVE WS-ID-EMPLEADO      TO ENT-EXT-ID-EMPLEADO
+                   READ ENT-DATOS-EXTRA KEY IS ENT-EXT-ID-EMPLEADO
+
+                   EVALUATE TRUE
+                       WHEN FS-DATOS-EXTRA-FILE-OK
+                           DISPLAY 'ERROR: YA POSEE DATOS EXTRA'
+                       WHEN FS-DATOS-EXTRA-CLAVE-NFD
+                           PERFORM 2410-INGRESAR-DATOS-EXTRA
+                              THRU 2410-INGRESAR-DATOS-EXTRA-FIN
+
+                           WRITE ENT-DATOS-EXTRA-REG
+
+                           IF FS-DATOS-EXTRA-FILE-OK
+                               DISPLAY 'DATOS EXTRA DADOS DE ALTA'
+                           ELSE
+                               DISPLAY 'ERROR AL GRABAR LOS DATOS EXTRA'
+                               DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY 'ERROR AL VERIFICAR DATOS EXTRA '-
+                                   'EXISTENTES'
+                           DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+                   END-EVALUATE
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                   DISPLAY 'ERROR: EL ID-EMPLEADO NO EXISTE'
+               WHEN OTHER
+                   DISPLAY 'ERROR AL VERIFICAR EL EMPLEADO'
+                   DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       2400-ALTA-DATOS-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2410-INGRESAR-DATOS-EXTRA.
+
+           DISPLAY 'INGRESE TIPO DE DOCUMENTO (DNI/LE/LC/CI/PAS):'.
+           ACCEPT ENT-EXT-TIPO-DOC.
+           DISPLAY 'INGRESE NUMERO DE DOCUMENTO:'.
+           ACCEPT ENT-EXT-NRO-DOC.
+           DISPLAY 'INGRESE TELEFONO:'.
+           ACCEPT ENT-EXT-TELEFONO.
+
+           IF NOT ENT-EXT-TIPO-DOC-VALIDO
+               DISPLAY 'AVISO: TIPO DE DOCUMENTO NO ES UNO DE LOS '-
+                       'CODIGOS VALIDOS'
+           END-IF.
+
+       2410-INGRESAR-DATOS-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2450-MODIFICAR-DATOS-EXTRA.
+
+           DISPLAY 'INGRESE ID-EMPLEADO:'.
+           ACCEPT ENT-EXT-ID-EMPLEADO.
+           READ ENT-DATOS-EXTRA KEY IS ENT-EXT-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-DATOS-EXTRA-FILE-OK
+                   PERFORM 2410-INGRESAR-DATOS-EXTRA
+                      THRU 2410-INGRESAR-DATOS-EXTRA-FIN
+
+                   REWRITE ENT-DATOS-EXTRA-REG
+
+                   IF FS-DATOS-EXTRA-FILE-OK
+                       DISPLAY 'DATOS EXTRA ACTUALIZADOS CORRECTAMENTE'
+                   ELSE
+                       DISPLAY 'ERROR AL ACTUALIZAR LOS DATOS EXTRA'
+                       DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+                   END-IF
+               WHEN FS-DATOS-EXTRA-CLAVE-NFD
+                   DISPLAY 'ERROR: NO POSEE DATOS EXTRA'
+               WHEN OTHER
+                   DISPLAY 'ERROR AL VERIFICAR DATOS EXTRA EXISTENTES'
+                   DISPLAY 'FILE STATUS: ' FS-DATOS-EXTRA
+           END-EVALUATE.
+
+       2450-MODIFICAR-DATOS-EXTRA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           CLOSE ENT-EMPLEADOS
+                 ENT-DATOS-EXTRA.
+
+           IF NOT FS-EMPLEADOS-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS
+           END-IF.
+
+           IF NOT FS-DATOS-EXTRA-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DATOS-EXTRA: '
+                      FS-DATOS-EXTRA
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY '### FIN DEL PROGRAMA ###'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL20EJ06.
