@@ -20,7 +20,7 @@
        SELECT ENT-EMPLEADOS
            ASSIGN TO '../EMPLEADOS.VSAM'
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS-EMPLEADOS
            RECORD KEY IS ENT-EMP-ID-EMPLEADO.
 
@@ -38,6 +38,21 @@
            FILE STATUS IS FS-SAL-JOIN
            RECORD KEY IS SAL-EMP-ID-EMPLEADO.
 
+       SELECT SAL-REPORTE
+           ASSIGN TO '../REPORTE-JOIN.LST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       SELECT SAL-AUDITORIA
+           ASSIGN TO '../AUDITORIA-CONSULTAS.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+       SELECT ENT-LISTA-IDS
+           ASSIGN TO '../LISTA-IDS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTA-IDS.
+
 
 
       *----------------------------------------------------------------*
@@ -46,32 +61,29 @@
        FILE SECTION.
 
        FD ENT-EMPLEADOS.
-       01 ENT-EMPLEADOS-REG.
-          05 ENT-EMP-ID-EMPLEADO            PIC 9(08).
-          05 ENT-EMP-APELLIDO               PIC X(25).
-          05 ENT-EMP-NOMBRE                 PIC X(25).
-          05 ENT-EMP-ESTADO                 PIC X(01).
-          05 ENT-EMP-DIRECCION              PIC X(50).
-          05 ENT-EMP-COD-POSTAL             PIC 9(04).
+           COPY EMPLREG.
 
        FD ENT-DATOS-EXTRA.
-       01 ENT-DATOS-EXTRA-REG.
-          05 ENT-EXT-ID-EMPLEADO            PIC 9(08).
-          05 ENT-EXT-TIPO-DOC               PIC X(03).
-          05 ENT-EXT-NRO-DOC                PIC X(08).
-          05 ENT-EXT-TELEFONO               PIC X(09).
+           COPY DEXTREG.
 
        FD SAL-JOIN.
-       01 SAL-JOIN-REG.
-          05 SAL-EMP-ID-EMPLEADO            PIC 9(08).
-          05 SAL-EMP-APELLIDO               PIC X(25).
-          05 SAL-EMP-NOMBRE                 PIC X(25).
-          05 SAL-EMP-ESTADO                 PIC X(01).
-          05 SAL-EMP-DIRECCION              PIC X(50).
-          05 SAL-EMP-COD-POSTAL             PIC 9(04).
-          05 SAL-EXT-TIPO-DOC               PIC X(03).
-          05 SAL-EXT-NRO-DOC                PIC X(08).
-          05 SAL-EXT-TELEFONO               PIC X(09).
+           COPY SALJREG.
+
+       FD SAL-REPORTE.
+       01 RPT-LINEA                         PIC X(139).
+
+       FD SAL-AUDITORIA.
+       01 SAL-AUDITORIA-REG.
+          05 AUD-FECHA                      PIC 9(08).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 AUD-HORA                       PIC 9(06).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 AUD-ID-EMPLEADO                PIC 9(08).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 AUD-RESULTADO                  PIC X(20).
+
+       FD ENT-LISTA-IDS.
+       01 LST-ID-EMPLEADO                   PIC 9(08).
 
 
 
@@ -99,9 +111,79 @@
              88 FS-SAL-CLAVE-INV          VALUE '21'.
              88 FS-SAL-CLAVE-DUP          VALUE '22'.
              88 FS-SAL-CLAVE-NFD          VALUE '23'.
+          05 FS-REPORTE                 PIC X(2).
+             88 FS-REPORTE-FILE-OK           VALUE '00'.
+             88 FS-REPORTE-FILE-NFD          VALUE '35'.
+          05 FS-AUDITORIA                PIC X(2).
+             88 FS-AUDITORIA-FILE-OK          VALUE '00'.
+             88 FS-AUDITORIA-FILE-NFD         VALUE '35'.
+          05 FS-LISTA-IDS                PIC X(2).
+             88 FS-LISTA-IDS-FILE-OK          VALUE '00'.
+             88 FS-LISTA-IDS-FILE-EOF         VALUE '10'.
+             88 FS-LISTA-IDS-FILE-NFD         VALUE '35'.
 
        77 WS-ID-EMPLEADO                    PIC 9(08).
+       77 WS-PARM-MODO                      PIC X(10).
+       77 WS-TIME8                          PIC 9(08).
        77 WS-CONT-REG-SAL             PIC 9(04) VALUE 0.
+       77 WS-CONT-REG-ACT             PIC 9(04) VALUE 0.
+       77 WS-CONT-SKIP-BAJA           PIC 9(04) VALUE 0.
+       77 WS-CONT-SKIP-EMP-NFD        PIC 9(04) VALUE 0.
+       77 WS-CONT-SKIP-EXT-NFD        PIC 9(04) VALUE 0.
+       77 WS-CONT-SKIP-TIPO-DOC       PIC 9(04) VALUE 0.
+
+       77 WS-SW-TIPO-DOC                    PIC X(01) VALUE 'N'.
+          88 WS-TIPO-DOC-VALIDO                 VALUE 'S'.
+
+       77 WS-SW-LOTE-EMP-FIN                PIC X(01) VALUE 'N'.
+          88 WS-LOTE-EMP-FIN                     VALUE 'S'.
+
+       77 WS-SW-LISTA-FIN                   PIC X(01) VALUE 'N'.
+          88 WS-LISTA-FIN                        VALUE 'S'.
+
+       77 WS-SW-SAL-JOIN-OK                 PIC X(01) VALUE 'N'.
+          88 WS-SAL-JOIN-OK                      VALUE 'S'.
+
+       77 WS-NRO-PAGINA                     PIC 9(03) VALUE 0.
+       77 WS-CONT-LINEAS                    PIC 9(02) VALUE 99.
+       77 WS-MAX-LINEAS                     PIC 9(02) VALUE 20.
+
+       01 WS-RPT-ENCABEZADO1.
+          05 FILLER                     PIC X(37) VALUE
+             'LISTADO DE EMPLEADOS CON DATOS EXTRA'.
+          05 FILLER                     PIC X(90) VALUE SPACES.
+          05 FILLER                     PIC X(08) VALUE 'PAGINA: '.
+          05 WS-RPT1-PAGINA             PIC ZZZ9.
+
+       01 WS-RPT-ENCABEZADO2             PIC X(139) VALUE
+          'ID-EMPLE APELLIDO             '-
+          '     NOMBRE                   '-
+          ' DIRECCION                    '-
+          '                      C.PO DOC'-
+          ' NRO-DOC  TELEFONO '.
+
+       01 WS-RPT-DETALLE.
+          05 WS-RPT-ID-EMPLEADO         PIC 9(08).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-APELLIDO            PIC X(25).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-NOMBRE              PIC X(25).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-DIRECCION           PIC X(50).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-COD-POSTAL          PIC 9(04).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-TIPO-DOC            PIC X(03).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-NRO-DOC             PIC X(08).
+          05 FILLER                     PIC X(01) VALUE SPACE.
+          05 WS-RPT-TELEFONO            PIC X(09).
+
+       01 WS-RPT-PIE.
+          05 FILLER                     PIC X(30) VALUE
+             'TOTAL DE REGISTROS: '.
+          05 WS-RPT-PIE-TOTAL           PIC ZZZ9.
+          05 FILLER                     PIC X(105) VALUE SPACES.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
@@ -109,14 +191,23 @@
               THRU 1000-INICIAR-PROGRAMA-FIN.
 
            IF FS-EMPLEADOS-FILE-OK AND FS-DATOS-EXTRA-FILE-OK AND
-             FS-SAL-FILE-OK
-
-               DISPLAY 'INGRESA UN ID-EMPLEADO:'
-               ACCEPT WS-ID-EMPLEADO
-               DISPLAY " "
-
-              PERFORM 2000-BUSCAR-EMPLEADO
-                 THRU 2000-BUSCAR-EMPLEADO-FIN
+             FS-SAL-FILE-OK AND FS-REPORTE-FILE-OK
+
+               EVALUATE WS-PARM-MODO
+                   WHEN 'BATCH'
+                        PERFORM 2500-PROCESAR-LOTE
+                           THRU 2500-PROCESAR-LOTE-FIN
+                   WHEN 'LISTA'
+                        PERFORM 2600-PROCESAR-LISTA
+                           THRU 2600-PROCESAR-LISTA-FIN
+                   WHEN OTHER
+                        DISPLAY 'INGRESA UN ID-EMPLEADO:'
+                        ACCEPT WS-ID-EMPLEADO
+                        DISPLAY " "
+
+                        PERFORM 2000-BUSCAR-EMPLEADO
+                           THRU 2000-BUSCAR-EMPLEADO-FIN
+               END-EVALUATE
 
            END-IF.
 
@@ -127,6 +218,9 @@
       *----------------------------------------------------------------*
        1000-INICIAR-PROGRAMA.
 
+           PERFORM 1050-OBTENER-PARAMETROS
+              THRU 1050-OBTENER-PARAMETROS-FIN.
+
            PERFORM 1100-ABRIR-EMPLEADOS
               THRU 1100-ABRIR-EMPLEADOS-FIN.
 
@@ -136,8 +230,22 @@
            PERFORM 1300-ABRIR-SAL-JOIN
            THRU 1300-ABRIR-SAL-JOIN-FIN.
 
+           PERFORM 1400-ABRIR-REPORTE
+              THRU 1400-ABRIR-REPORTE-FIN.
+
+           PERFORM 1500-ABRIR-AUDITORIA
+              THRU 1500-ABRIR-AUDITORIA-FIN.
+
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1050-OBTENER-PARAMETROS.
+
+           MOVE SPACES                   TO WS-PARM-MODO.
+           ACCEPT WS-PARM-MODO FROM COMMAND-LINE.
+
+       1050-OBTENER-PARAMETROS-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-EMPLEADOS.
 
@@ -193,6 +301,60 @@
 
        1300-ABRIR-SAL-JOIN-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1400-ABRIR-REPORTE.
+
+           OPEN OUTPUT SAL-REPORTE.
+
+           EVALUATE TRUE
+               WHEN FS-REPORTE-FILE-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REPORTE'
+                    DISPLAY 'FILE STATUS: ' FS-REPORTE
+           END-EVALUATE.
+
+       1400-ABRIR-REPORTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-ABRIR-AUDITORIA.
+
+           OPEN EXTEND SAL-AUDITORIA.
+
+           EVALUATE TRUE
+               WHEN FS-AUDITORIA-FILE-OK
+                    CONTINUE
+               WHEN FS-AUDITORIA-FILE-NFD
+                    OPEN OUTPUT SAL-AUDITORIA
+                    IF NOT FS-AUDITORIA-FILE-OK
+                        DISPLAY 'ERROR AL CREAR EL ARCHIVO DE AUDITORIA'
+                        DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+                    END-IF
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA'
+                    DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+           END-EVALUATE.
+
+       1500-ABRIR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1450-ABRIR-LISTA-IDS.
+
+           OPEN INPUT ENT-LISTA-IDS.
+
+           EVALUATE TRUE
+               WHEN FS-LISTA-IDS-FILE-OK
+                    CONTINUE
+               WHEN FS-LISTA-IDS-FILE-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE LISTA DE IDs'
+                    DISPLAY 'FILE STATUS: ' FS-LISTA-IDS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE LISTA DE IDs'
+                    DISPLAY 'FILE STATUS: ' FS-LISTA-IDS
+           END-EVALUATE.
+
+       1450-ABRIR-LISTA-IDS-FIN.
+           EXIT.
 
       *----------------------------------------------------------------*
        2000-BUSCAR-EMPLEADO.
@@ -204,32 +366,49 @@
            PERFORM 2100-LEER-EMPLEADOS
               THRU 2100-LEER-EMPLEADOS-FIN.
 
-           IF (ENT-EMP-ESTADO EQUAL 'A')
+           PERFORM 2110-REGISTRAR-AUDITORIA
+              THRU 2110-REGISTRAR-AUDITORIA-FIN.
 
-               PERFORM 2105-MOSTRAR-EMPLEADO
-                  THRU 2105-MOSTRAR-EMPLEADO-FIN
+           IF FS-EMPLEADOS-FILE-OK
 
-               MOVE WS-ID-EMPLEADO          TO ENT-EXT-ID-EMPLEADO
+               IF ENT-EMP-ACTIVO
 
-                  PERFORM 2200-LEER-DATOS-EXTRA
-                  THRU 2200-LEER-DATOS-EXTRA-FIN
+                   PERFORM 2105-MOSTRAR-EMPLEADO
+                      THRU 2105-MOSTRAR-EMPLEADO-FIN
 
-                  PERFORM 2205-MOSTRAR-DATOS-EXTRA
-                  THRU 2205-MOSTRAR-DATOS-EXTRA-FIN
+                   MOVE WS-ID-EMPLEADO      TO ENT-EXT-ID-EMPLEADO
 
+                   PERFORM 2200-LEER-DATOS-EXTRA
+                      THRU 2200-LEER-DATOS-EXTRA-FIN
 
+                   PERFORM 2205-MOSTRAR-DATOS-EXTRA
+                      THRU 2205-MOSTRAR-DATOS-EXTRA-FIN
 
-                   PERFORM 2220-MOVER-A-JOIN
-                   THRU 2220-MOVER-A-JOIN-EXIT
+                   PERFORM 2225-VALIDAR-TIPO-DOC
+                      THRU 2225-VALIDAR-TIPO-DOC-FIN
 
+                   IF WS-TIPO-DOC-VALIDO
 
+                       PERFORM 2220-MOVER-A-JOIN
+                          THRU 2220-MOVER-A-JOIN-EXIT
 
-                  PERFORM 2210-ESCRIBIR-SAL-JOIN
-                  THRU 2210-ESCRIBIR-SAL-JOIN-FIN
+                       PERFORM 2210-ESCRIBIR-SAL-JOIN
+                          THRU 2210-ESCRIBIR-SAL-JOIN-FIN
+
+                       IF WS-SAL-JOIN-OK
+                           PERFORM 2230-ESCRIBIR-REPORTE
+                              THRU 2230-ESCRIBIR-REPORTE-FIN
+                       END-IF
+
+                   END-IF
+
+               ELSE
+                    DISPLAY "EL EMPLEADO SE ENCUENTRA DADO DE BAJA"
+                    ADD 1                    TO WS-CONT-SKIP-BAJA
+               END-IF
 
-           ELSE
-                DISPLAY "EL EMPLEADO SE ENCUENTRA DADO DE BAJA"
            END-IF.
+
            DISPLAY "--------------------------------------------------".
        2000-BUSCAR-EMPLEADO-FIN.
            EXIT.
@@ -248,6 +427,7 @@
                            "DUPLICADO"
                WHEN FS-EMPLEADOS-CLAVE-NFD
                    DISPLAY "ERROR: EL ID INGRESADO NO EXISTE"
+                   ADD 1                TO WS-CONT-SKIP-EMP-NFD
                WHEN OTHER
                     DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
@@ -267,6 +447,34 @@
 
        2105-MOSTRAR-EMPLEADO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2110-REGISTRAR-AUDITORIA.
+
+           ACCEPT AUD-FECHA               FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME8                FROM TIME.
+           MOVE WS-TIME8(1:6)             TO AUD-HORA.
+           MOVE WS-ID-EMPLEADO            TO AUD-ID-EMPLEADO.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-CLAVE-NFD
+                    MOVE 'NO ENCONTRADO'   TO AUD-RESULTADO
+               WHEN NOT FS-EMPLEADOS-FILE-OK
+                    MOVE 'ERROR DE LECTURA' TO AUD-RESULTADO
+               WHEN NOT ENT-EMP-ACTIVO
+                    MOVE 'DADO DE BAJA'    TO AUD-RESULTADO
+               WHEN OTHER
+                    MOVE 'OK'              TO AUD-RESULTADO
+           END-EVALUATE.
+
+           WRITE SAL-AUDITORIA-REG.
+
+           IF NOT FS-AUDITORIA-FILE-OK
+               DISPLAY 'ERROR AL ESCRIBIR EL ARCHIVO DE AUDITORIA'
+               DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+           END-IF.
+
+       2110-REGISTRAR-AUDITORIA-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2200-LEER-DATOS-EXTRA.
 
@@ -283,6 +491,7 @@
                             "DUPLICADO EN ARCHIVO DE DATOS EXTRA"
                WHEN FS-DATOS-EXTRA-CLAVE-NFD
                     DISPLAY "ERROR: NO POSEE DATOS EXTRA"
+                    ADD 1                TO WS-CONT-SKIP-EXT-NFD
                WHEN OTHER
                     DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
@@ -300,17 +509,37 @@
        2205-MOSTRAR-DATOS-EXTRA-FIN.
            EXIT.
       *----------------------------------------------------------------*
+       2225-VALIDAR-TIPO-DOC.
+
+           EVALUATE TRUE
+               WHEN NOT FS-DATOS-EXTRA-FILE-OK
+                    MOVE 'N'                 TO WS-SW-TIPO-DOC
+               WHEN ENT-EXT-TIPO-DOC-VALIDO
+                    MOVE 'S'                 TO WS-SW-TIPO-DOC
+               WHEN OTHER
+                    MOVE 'N'                 TO WS-SW-TIPO-DOC
+                    DISPLAY "ERROR: TIPO DE DOCUMENTO NO VALIDO - "-
+                            "NO SE GRABA EN SAL-JOIN"
+                    ADD 1                    TO WS-CONT-SKIP-TIPO-DOC
+           END-EVALUATE.
+
+       2225-VALIDAR-TIPO-DOC-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
 
        2210-ESCRIBIR-SAL-JOIN.
 
+           MOVE 'N'                        TO WS-SW-SAL-JOIN-OK.
+
            WRITE SAL-JOIN-REG
 
            EVALUATE TRUE
                WHEN FS-SAL-FILE-OK
                     ADD 1                   TO  WS-CONT-REG-SAL
+                    MOVE 'S'                TO WS-SW-SAL-JOIN-OK
                WHEN FS-SAL-CLAVE-DUP
-                    DISPLAY 'EL EMPLADO YA EXISTE EN EL '-
-                    'ARCHIVO RESULTADO'
+                    PERFORM 2215-REGRABAR-SAL-JOIN
+                       THRU 2215-REGRABAR-SAL-JOIN-FIN
               WHEN OTHER
                    DISPLAY 'ERROR AL ESCRIBIR RESULTADO.VSAM - '-
                   'FILE-STATUS: ' FS-SAL-JOIN ' - '-
@@ -320,6 +549,23 @@
        2210-ESCRIBIR-SAL-JOIN-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2215-REGRABAR-SAL-JOIN.
+
+           REWRITE SAL-JOIN-REG.
+
+           EVALUATE TRUE
+               WHEN FS-SAL-FILE-OK
+                    ADD 1                   TO  WS-CONT-REG-ACT
+                    MOVE 'S'                TO WS-SW-SAL-JOIN-OK
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ACTUALIZAR RESULTADO.VSAM - '-
+                   'FILE-STATUS: ' FS-SAL-JOIN ' - '-
+                   'ID-EMPLEADO: ' SAL-EMP-ID-EMPLEADO
+           END-EVALUATE.
+
+       2215-REGRABAR-SAL-JOIN-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2220-MOVER-A-JOIN.
 
@@ -338,23 +584,220 @@
        2220-MOVER-A-JOIN-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+       2230-ESCRIBIR-REPORTE.
+
+           IF WS-CONT-LINEAS >= WS-MAX-LINEAS
+               PERFORM 2235-IMPRIMIR-ENCABEZADO
+                  THRU 2235-IMPRIMIR-ENCABEZADO-FIN
+           END-IF.
+
+           MOVE SAL-EMP-ID-EMPLEADO         TO WS-RPT-ID-EMPLEADO.
+           MOVE SAL-EMP-APELLIDO            TO WS-RPT-APELLIDO.
+           MOVE SAL-EMP-NOMBRE              TO WS-RPT-NOMBRE.
+           MOVE SAL-EMP-DIRECCION           TO WS-RPT-DIRECCION.
+           MOVE SAL-EMP-COD-POSTAL          TO WS-RPT-COD-POSTAL.
+           MOVE SAL-EXT-TIPO-DOC            TO WS-RPT-TIPO-DOC.
+           MOVE SAL-EXT-NRO-DOC             TO WS-RPT-NRO-DOC.
+           MOVE SAL-EXT-TELEFONO            TO WS-RPT-TELEFONO.
+
+           WRITE RPT-LINEA FROM WS-RPT-DETALLE.
+
+           EVALUATE TRUE
+               WHEN FS-REPORTE-FILE-OK
+                    ADD 1                    TO WS-CONT-LINEAS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ESCRIBIR EL ARCHIVO DE REPORTE'
+                    DISPLAY 'FILE STATUS: ' FS-REPORTE
+           END-EVALUATE.
+
+       2230-ESCRIBIR-REPORTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2235-IMPRIMIR-ENCABEZADO.
+
+           ADD 1                             TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA                TO WS-RPT1-PAGINA.
+
+           WRITE RPT-LINEA FROM WS-RPT-ENCABEZADO1.
+           WRITE RPT-LINEA FROM WS-RPT-ENCABEZADO2.
+
+           MOVE 0                            TO WS-CONT-LINEAS.
+
+       2235-IMPRIMIR-ENCABEZADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-PROCESAR-LOTE.
+
+           PERFORM 2510-LEER-SIG-EMPLEADO
+              THRU 2510-LEER-SIG-EMPLEADO-FIN.
+
+           PERFORM 2520-PROCESAR-EMPLEADO-LOTE
+              THRU 2520-PROCESAR-EMPLEADO-LOTE-FIN
+              UNTIL WS-LOTE-EMP-FIN.
+
+       2500-PROCESAR-LOTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2510-LEER-SIG-EMPLEADO.
+
+           READ ENT-EMPLEADOS NEXT RECORD.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-FILE-OK
+                    CONTINUE
+               WHEN FS-EMPLEADOS-FILE-EOF
+                    MOVE 'S'                TO WS-SW-LOTE-EMP-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+                    MOVE 'S'                TO WS-SW-LOTE-EMP-FIN
+           END-EVALUATE.
+
+       2510-LEER-SIG-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2520-PROCESAR-EMPLEADO-LOTE.
+
+           IF ENT-EMP-ACTIVO
+
+               MOVE ENT-EMP-ID-EMPLEADO      TO ENT-EXT-ID-EMPLEADO
+
+               PERFORM 2200-LEER-DATOS-EXTRA
+                  THRU 2200-LEER-DATOS-EXTRA-FIN
+
+               PERFORM 2225-VALIDAR-TIPO-DOC
+                  THRU 2225-VALIDAR-TIPO-DOC-FIN
+
+               IF WS-TIPO-DOC-VALIDO
+
+                   PERFORM 2220-MOVER-A-JOIN
+                      THRU 2220-MOVER-A-JOIN-EXIT
+
+                   PERFORM 2210-ESCRIBIR-SAL-JOIN
+                      THRU 2210-ESCRIBIR-SAL-JOIN-FIN
+
+                   IF WS-SAL-JOIN-OK
+                       PERFORM 2230-ESCRIBIR-REPORTE
+                          THRU 2230-ESCRIBIR-REPORTE-FIN
+                   END-IF
+
+               END-IF
+
+           ELSE
+               ADD 1                        TO WS-CONT-SKIP-BAJA
+           END-IF.
+
+           PERFORM 2510-LEER-SIG-EMPLEADO
+              THRU 2510-LEER-SIG-EMPLEADO-FIN.
+
+       2520-PROCESAR-EMPLEADO-LOTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-PROCESAR-LISTA.
+
+           PERFORM 1450-ABRIR-LISTA-IDS
+              THRU 1450-ABRIR-LISTA-IDS-FIN.
+
+           IF FS-LISTA-IDS-FILE-OK
+
+               PERFORM 2610-LEER-SIG-ID-LISTA
+                  THRU 2610-LEER-SIG-ID-LISTA-FIN
+
+               PERFORM 2620-PROCESAR-ID-LISTA
+                  THRU 2620-PROCESAR-ID-LISTA-FIN
+                  UNTIL WS-LISTA-FIN
+
+               CLOSE ENT-LISTA-IDS
+
+           END-IF.
+
+       2600-PROCESAR-LISTA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2610-LEER-SIG-ID-LISTA.
+
+           READ ENT-LISTA-IDS.
+
+           EVALUATE TRUE
+               WHEN FS-LISTA-IDS-FILE-OK
+                    CONTINUE
+               WHEN FS-LISTA-IDS-FILE-EOF
+                    MOVE 'S'                TO WS-SW-LISTA-FIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE LISTA DE IDs'
+                    DISPLAY 'FILE STATUS: ' FS-LISTA-IDS
+                    MOVE 'S'                TO WS-SW-LISTA-FIN
+           END-EVALUATE.
+
+       2610-LEER-SIG-ID-LISTA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2620-PROCESAR-ID-LISTA.
+
+           MOVE LST-ID-EMPLEADO             TO WS-ID-EMPLEADO.
+
+           PERFORM 2000-BUSCAR-EMPLEADO
+              THRU 2000-BUSCAR-EMPLEADO-FIN.
+
+           PERFORM 2610-LEER-SIG-ID-LISTA
+              THRU 2610-LEER-SIG-ID-LISTA-FIN.
+
+       2620-PROCESAR-ID-LISTA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
 
        3000-FINALIZAR-PROGRAMA.
 
            PERFORM 3200-CERRAR-ARCHIVOS
               THRU 3200-CERRAR-ARCHIVOS-FIN.
 
+           DISPLAY " ".
+           DISPLAY "------------- RESUMEN DE EJECUCION -------------".
+           DISPLAY " REGISTROS GRABADOS EN SAL-JOIN      : "
+                   WS-CONT-REG-SAL.
+           DISPLAY " REGISTROS ACTUALIZADOS EN SAL-JOIN  : "
+                   WS-CONT-REG-ACT.
+           DISPLAY " EMPLEADOS DADOS DE BAJA (ESTADO<>A) : "
+                   WS-CONT-SKIP-BAJA.
+           DISPLAY " IDs NO ENCONTRADOS EN EMPLEADOS     : "
+                   WS-CONT-SKIP-EMP-NFD.
+           DISPLAY " IDs SIN DATOS EXTRA                 : "
+                   WS-CONT-SKIP-EXT-NFD.
+           DISPLAY " IDs CON TIPO DE DOCUMENTO INVALIDO  : "
+                   WS-CONT-SKIP-TIPO-DOC.
+           DISPLAY "--------------------------------------------------".
            DISPLAY " ".
            DISPLAY '### FIN DEL PROGRAMA ###'.
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       3150-CERRAR-REPORTE.
+
+           IF FS-REPORTE-FILE-OK
+               COMPUTE WS-RPT-PIE-TOTAL = WS-CONT-REG-SAL
+                                        + WS-CONT-REG-ACT
+               WRITE RPT-LINEA FROM WS-RPT-PIE
+           END-IF.
+
+           CLOSE SAL-REPORTE.
+
+           IF NOT FS-REPORTE-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE REPORTE: ' FS-REPORTE
+           END-IF.
+
+       3150-CERRAR-REPORTE-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
 
+           PERFORM 3150-CERRAR-REPORTE
+              THRU 3150-CERRAR-REPORTE-FIN.
+
            CLOSE ENT-EMPLEADOS
                  ENT-DATOS-EXTRA
-                 SAL-JOIN.
+                 SAL-JOIN
+                 SAL-AUDITORIA.
 
            IF NOT FS-EMPLEADOS-FILE-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS
@@ -370,6 +813,11 @@
                       FS-SAL-JOIN
            END-IF.
 
+           IF NOT FS-AUDITORIA-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE AUDITORIA: '
+                      FS-AUDITORIA
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
